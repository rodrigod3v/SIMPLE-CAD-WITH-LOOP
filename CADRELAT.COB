@@ -0,0 +1,230 @@
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:09/08/2026
+      * Purpose:relatorio da base de contatos (CONTATOS)
+      * Tectonics: cobc
+      * Modification history:
+      *   09/08/2026 ROD  Criacao do programa.
+      *   09/08/2026 ROD  Caminho de CONTATOS passa a ser definido em
+      *                   tempo de execucao (variavel de ambiente
+      *                   CAMINHO_CONTATOS ou arquivo de parametros
+      *                   CADCONT.PRM), em vez de fixo no SELECT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADRELAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CONTATOS ASSIGN TO
+            WS-CAMINHO-CONTATOS
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS ID-CONTATO
+            FILE STATUS IS WS-FS-CONTATOS.
+
+            SELECT RELATORIO ASSIGN TO
+            'CONT_RELAT.TXT'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-RELATORIO.
+
+            SELECT ARQ-PARAMETROS ASSIGN TO
+            'CADCONT.PRM'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+           COPY DB_CONTT.
+
+       FD RELATORIO.
+         01 REG-RELATORIO                   PIC X(80).
+
+       FD ARQ-PARAMETROS.
+         01 REG-PARAMETROS                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+         77 WS-CAMINHO-CONTATOS             PIC X(100) VALUE SPACES.
+         77 WS-FS-PARM                      PIC 99.
+           88 FS-PARM-OK                            VALUE 0.
+         77 WS-EOF-PARM                     PIC X.
+           88 EOF-PARM-OK                   VALUE 'S' FALSE 'N'.
+         77 WS-FS-CONTATOS                  PIC 99.
+           88 FS-CONTATOS-OK                       VALUE 0.
+         77 WS-FS-RELATORIO                 PIC 99.
+           88 FS-RELATORIO-OK                      VALUE 0.
+         77 WS-EOF                          PIC X.
+           88 EOF-OK                        VALUE 'S' FALSE 'N'.
+         77 WS-TOTAL-REGISTROS              PIC 9(05) VALUE ZERO.
+         77 WS-ERRO-RELATORIO               PIC X     VALUE 'N'.
+           88 ERRO-RELATORIO                VALUE 'S' FALSE 'N'.
+         01 WS-LINHA-DETALHE.
+           03 WS-LD-ID                      PIC Z9.
+           03 FILLER                        PIC X(04) VALUE SPACES.
+           03 WS-LD-NOME                    PIC X(30).
+         01 WS-LINHA-RODAPE.
+           03 FILLER                        PIC X(18)
+              VALUE 'TOTAL DE CONTATOS:'.
+           03 WS-LR-TOTAL                    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-DEFINE-CAMINHO
+           PERFORM P100-ABRE-ARQUIVOS    THRU P100-FIM
+           PERFORM P200-CABECALHO        THRU P200-FIM
+           PERFORM P300-LE-CONTATO       THRU P300-FIM
+           PERFORM P400-PROCESSA-CONTATO THRU P400-FIM UNTIL EOF-OK
+           PERFORM P500-RODAPE           THRU P500-FIM
+           PERFORM P900-FIM
+           .
+
+      ******************************************************************
+      * P010-DEFINE-CAMINHO
+      * Obtem o caminho de CONTATOS, na ordem: variavel de ambiente
+      * CAMINHO_CONTATOS, arquivo de parametros CADCONT.PRM e, na
+      * falta dos dois, um caminho padrao relativo.
+      ******************************************************************
+       P010-DEFINE-CAMINHO.
+           MOVE SPACES                  TO WS-CAMINHO-CONTATOS
+           DISPLAY 'CAMINHO_CONTATOS' UPON ENVIRONMENT-NAME
+           ACCEPT WS-CAMINHO-CONTATOS FROM ENVIRONMENT-VALUE
+
+           IF WS-CAMINHO-CONTATOS EQUAL SPACES THEN
+               SET FS-PARM-OK            TO TRUE
+               OPEN INPUT ARQ-PARAMETROS
+               IF FS-PARM-OK THEN
+                   SET EOF-PARM-OK       TO FALSE
+                   READ ARQ-PARAMETROS
+                       AT END
+                           SET EOF-PARM-OK TO TRUE
+                   END-READ
+                   IF NOT EOF-PARM-OK
+                       MOVE REG-PARAMETROS TO WS-CAMINHO-CONTATOS
+                   END-IF
+                   CLOSE ARQ-PARAMETROS
+               END-IF
+           END-IF
+
+           IF WS-CAMINHO-CONTATOS EQUAL SPACES THEN
+               MOVE 'CONT.TXT'           TO WS-CAMINHO-CONTATOS
+           END-IF
+           .
+
+      ******************************************************************
+      * P100-ABRE-ARQUIVOS
+      * Abre CONTATOS para leitura e RELATORIO para gravacao da
+      * listagem. Encerra o programa se algum dos dois falhar.
+      ******************************************************************
+       P100-ABRE-ARQUIVOS.
+           OPEN INPUT CONTATOS
+           IF NOT FS-CONTATOS-OK THEN
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+               DISPLAY 'FILE STATUS: ' WS-FS-CONTATOS
+               PERFORM P900-FIM
+           END-IF
+
+           OPEN OUTPUT RELATORIO
+           IF NOT FS-RELATORIO-OK THEN
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE RELATORIO'
+               DISPLAY 'FILE STATUS: ' WS-FS-RELATORIO
+               CLOSE CONTATOS
+               PERFORM P900-FIM
+           END-IF
+           .
+       P100-FIM.
+
+      ******************************************************************
+      * P200-CABECALHO
+      * Grava o titulo e o cabecalho de colunas da listagem.
+      ******************************************************************
+       P200-CABECALHO.
+           MOVE 'RELATORIO DE CONTATOS CADASTRADOS' TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           PERFORM P250-VERIFICA-RELATORIO THRU P250-FIM
+           MOVE SPACES                      TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           PERFORM P250-VERIFICA-RELATORIO THRU P250-FIM
+           MOVE 'ID  NOME'                  TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           PERFORM P250-VERIFICA-RELATORIO THRU P250-FIM
+           MOVE '--  ------------------------------'
+                                             TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           PERFORM P250-VERIFICA-RELATORIO THRU P250-FIM
+           .
+       P200-FIM.
+
+      ******************************************************************
+      * P250-VERIFICA-RELATORIO
+      * Confere o status da ultima gravacao em RELATORIO e assinala
+      * o erro, sem interromper o relatorio, para que a falha seja
+      * reportada no rodape em vez de passar silenciosamente.
+      ******************************************************************
+       P250-VERIFICA-RELATORIO.
+           IF NOT FS-RELATORIO-OK THEN
+               SET ERRO-RELATORIO        TO TRUE
+               DISPLAY 'ERRO AO GRAVAR O ARQUIVO DE RELATORIO'
+               DISPLAY 'FILE STATUS: ' WS-FS-RELATORIO
+           END-IF
+           .
+       P250-FIM.
+
+       P300-LE-CONTATO.
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK           TO TRUE
+           END-READ
+           .
+       P300-FIM.
+
+      ******************************************************************
+      * P400-PROCESSA-CONTATO
+      * Grava uma linha de detalhe por contato e acumula o total de
+      * registros lidos.
+      ******************************************************************
+       P400-PROCESSA-CONTATO.
+           MOVE ID-CONTATO                  TO WS-LD-ID
+           MOVE NM-CONTATO                  TO WS-LD-NOME
+           MOVE WS-LINHA-DETALHE            TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           PERFORM P250-VERIFICA-RELATORIO THRU P250-FIM
+
+           ADD 1                            TO WS-TOTAL-REGISTROS
+           PERFORM P300-LE-CONTATO
+           .
+       P400-FIM.
+
+      ******************************************************************
+      * P500-RODAPE
+      * Grava a linha de totalizacao de registros e fecha os
+      * arquivos.
+      ******************************************************************
+       P500-RODAPE.
+           MOVE SPACES                      TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           PERFORM P250-VERIFICA-RELATORIO THRU P250-FIM
+           MOVE WS-TOTAL-REGISTROS          TO WS-LR-TOTAL
+           MOVE WS-LINHA-RODAPE              TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           PERFORM P250-VERIFICA-RELATORIO THRU P250-FIM
+
+           CLOSE CONTATOS
+           CLOSE RELATORIO
+
+           IF ERRO-RELATORIO
+               DISPLAY 'RELATORIO CONCLUIDO COM ERROS!'
+           ELSE
+               DISPLAY 'RELATORIO CONCLUIDO COM SUCESSO!'
+           END-IF
+           .
+       P500-FIM.
+
+       P900-FIM.
+
+            STOP RUN.
+       END PROGRAM CADRELAT.
