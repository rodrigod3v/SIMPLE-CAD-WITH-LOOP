@@ -1,86 +1,574 @@
-      ******************************************************************
-      * Author:Rodrigo Orlando
-      * Date:23/10/2022
-      * Purpose:cadastrar contatos
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CADCONTT.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-                SELECT CONTATOS ASSIGN TO
-                'C:\Users\777\Desktop\ESTUDOS\CADCONTT\CONT.TXT'
-                ORGANISATION IS SEQUENTIAL
-                ACCESS MODE IS SEQUENTIAL
-                FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CONTATOS.
-           COPY DB_CONTT.
-
-       WORKING-STORAGE SECTION.
-         01 WS-REGISTRO                     PIC X(32) VALUE SPACES.
-         01 FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-CONTATO                 PIC 9(02).
-           03 WS-NM-CONTATO                 PIC X(30).
-         77 WS-FS                                   PIC 99.
-           88 FS-OK                                VALUE 0.
-         77 WS-EOF                          PIC X.
-           88 EOF-OK                        VALUE 'S' FALSE 'N'.
-         77 WS-EXIT                         PIC X     VALUE 'N'.
-           88 EXIT-OK                       VALUE 'N' FALSE 'S'.
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-           DISPLAY '*** CADASTRO DE CONTATO ***'
-           SET EXIT-OK               TO FALSE
-           PERFORM P300-CADASTRA     THRU P300-FIM UNTIL EXIT-OK
-           PERFORM P900-FIM
-           .
-
-       P300-CADASTRA.
-           SET EOF-OK               TO FALSE
-           SET FS-OK                TO TRUE
-
-           DISPLAY 'PARA REGISTRAR CONTATO, INFORME: '
-           DISPLAY 'NUMERO PARA INDENTIFICACAO:'
-           ACCEPT WS-ID-CONTATO
-           DISPLAY 'NOME DO CONTATO: '
-           ACCEPT WS-NM-CONTATO
-           DISPLAY 'DESEJA CONTINUAR? <S> - <N>'
-           ACCEPT WS-EXIT
-
-           OPEN EXTEND CONTATOS
-
-           IF WS-FS EQUAL 35 THEN
-               OPEN OUTPUT CONTATOS
-           END-IF
-
-           IF FS-OK  THEN
-            MOVE WS-ID-CONTATO            TO ID-CONTATO
-            MOVE WS-NM-CONTATO            TO NM-CONTATO
-
-            WRITE REG-CONTATOS
-            DISPLAY 'CONTATO SALVO COM SUCESSO!'
-            ELSE
-            DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
-            DISPLAY 'FILE STATUS: ' WS-FS
-
-            CLOSE CONTATOS
-
-            END-IF
-           .
-
-
-       P300-FIM.
-       P900-FIM.
-
-
-            STOP RUN.
-       END PROGRAM CADCONTT.
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:23/10/2022
+      * Purpose:cadastrar contatos
+      * Tectonics: cobc
+      * Modification history:
+      *   09/08/2026 ROD  Inclui opcao de menu para listar os
+      *                   contatos ja cadastrados em CONTATOS.
+      *   09/08/2026 ROD  CONTATOS passa a ser arquivo indexado por
+      *                   ID-CONTATO, permitindo acesso direto ao
+      *                   registro por chave.
+      *   09/08/2026 ROD  Inclui manutencao (corrigir nome / excluir)
+      *                   de contato existente por ID-CONTATO.
+      *   09/08/2026 ROD  P300-CADASTRA passa a verificar se o
+      *                   ID-CONTATO ja existe antes do WRITE.
+      *   09/08/2026 ROD  P300-CADASTRA passa a validar ID-CONTATO
+      *                   (diferente de zero) e NM-CONTATO (nao em
+      *                   branco) antes de aceitar o cadastro.
+      *   09/08/2026 ROD  Inclui LOG-TRANSACOES: toda inclusao,
+      *                   alteracao ou exclusao em CONTATOS passa a
+      *                   ser registrada com data e hora.
+      *   09/08/2026 ROD  Inclui carga em lote de contatos a partir
+      *                   de arquivo de transacoes (TRANSACOES-LOTE).
+      *   09/08/2026 ROD  Caminho de CONTATOS passa a ser definido em
+      *                   tempo de execucao (variavel de ambiente
+      *                   CAMINHO_CONTATOS ou arquivo de parametros
+      *                   CADCONT.PRM), em vez de fixo no SELECT.
+      *   09/08/2026 ROD  Inclui exportacao de CONTATOS para arquivo
+      *                   CSV delimitado por virgula.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CONTATOS ASSIGN TO
+            WS-CAMINHO-CONTATOS
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ID-CONTATO
+            FILE STATUS IS WS-FS.
+
+            SELECT LOG-TRANSACOES ASSIGN TO
+            'CONT_LOG.TXT'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-LOG.
+
+            SELECT TRANSACOES-LOTE ASSIGN TO
+            'CONT_LOTE.TXT'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-LOTE.
+
+            SELECT ARQ-PARAMETROS ASSIGN TO
+            'CADCONT.PRM'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-PARM.
+
+            SELECT ARQ-EXPORT-CSV ASSIGN TO
+            'CONT_EXPORT.CSV'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+           COPY DB_CONTT.
+
+       FD TRANSACOES-LOTE.
+           COPY DB_LOTE.
+
+       FD ARQ-PARAMETROS.
+         01 REG-PARAMETROS                  PIC X(100).
+
+       FD ARQ-EXPORT-CSV.
+         01 REG-CSV                         PIC X(60).
+
+       FD LOG-TRANSACOES.
+         01 REG-LOG.
+           03 LOG-OPERACAO                  PIC X(10).
+           03 FILLER                        PIC X(01).
+           03 LOG-ID-CONTATO                PIC 9(02).
+           03 FILLER                        PIC X(01).
+           03 LOG-DATA                      PIC 9(08).
+           03 FILLER                        PIC X(01).
+           03 LOG-HORA                      PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+         77 WS-CAMINHO-CONTATOS             PIC X(100) VALUE SPACES.
+         77 WS-FS-PARM                      PIC 99.
+           88 FS-PARM-OK                            VALUE 0.
+         77 WS-EOF-PARM                     PIC X.
+           88 EOF-PARM-OK                   VALUE 'S' FALSE 'N'.
+         01 WS-REGISTRO                     PIC X(32) VALUE SPACES.
+         01 FILLER REDEFINES WS-REGISTRO.
+           03 WS-ID-CONTATO                 PIC 9(02).
+           03 WS-NM-CONTATO                 PIC X(30).
+         77 WS-FS                                   PIC 99.
+           88 FS-OK                                VALUE 0.
+         77 WS-EOF                          PIC X.
+           88 EOF-OK                        VALUE 'S' FALSE 'N'.
+         77 WS-EXIT                         PIC X     VALUE 'N'.
+           88 EXIT-OK                       VALUE 'N' FALSE 'S'.
+         77 WS-OPCAO                        PIC 9(01) VALUE 0.
+           88 OPCAO-CADASTRAR                       VALUE 1.
+           88 OPCAO-LISTAR                          VALUE 2.
+           88 OPCAO-MANUTENCAO                      VALUE 3.
+           88 OPCAO-LOTE                            VALUE 4.
+           88 OPCAO-EXPORTAR                        VALUE 5.
+           88 OPCAO-SAIR                            VALUE 9.
+         77 WS-OPCAO-MANUT                  PIC 9(01) VALUE 0.
+           88 MANUT-CORRIGIR                        VALUE 1.
+           88 MANUT-EXCLUIR                         VALUE 2.
+           88 MANUT-CANCELAR                        VALUE 9.
+         77 WS-DUPLICADO                    PIC X     VALUE 'N'.
+           88 ID-DUPLICADO                  VALUE 'S' FALSE 'N'.
+         77 WS-FS-LOG                       PIC 99.
+           88 FS-LOG-OK                             VALUE 0.
+         77 WS-LOG-OPERACAO                 PIC X(10) VALUE SPACES.
+         77 WS-FS-LOTE                      PIC 99.
+           88 FS-LOTE-OK                            VALUE 0.
+         77 WS-TOTAL-LOTE                   PIC 9(05) VALUE ZERO.
+         77 WS-TOTAL-LOTE-FALHAS            PIC 9(05) VALUE ZERO.
+         77 WS-FS-CSV                       PIC 99.
+           88 FS-CSV-OK                             VALUE 0.
+         77 WS-ERRO-CSV                     PIC X     VALUE 'N'.
+           88 ERRO-CSV                      VALUE 'S' FALSE 'N'.
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY '*** CADASTRO DE CONTATO ***'
+           PERFORM P010-DEFINE-CAMINHO
+           SET EXIT-OK               TO FALSE
+           PERFORM P100-MENU         THRU P100-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM
+           .
+
+      ******************************************************************
+      * P010-DEFINE-CAMINHO
+      * Obtem o caminho de CONTATOS, na ordem: variavel de ambiente
+      * CAMINHO_CONTATOS, arquivo de parametros CADCONT.PRM e, na
+      * falta dos dois, um caminho padrao relativo.
+      ******************************************************************
+       P010-DEFINE-CAMINHO.
+           MOVE SPACES                  TO WS-CAMINHO-CONTATOS
+           DISPLAY 'CAMINHO_CONTATOS' UPON ENVIRONMENT-NAME
+           ACCEPT WS-CAMINHO-CONTATOS FROM ENVIRONMENT-VALUE
+
+           IF WS-CAMINHO-CONTATOS EQUAL SPACES THEN
+               SET FS-PARM-OK            TO TRUE
+               OPEN INPUT ARQ-PARAMETROS
+               IF FS-PARM-OK THEN
+                   SET EOF-PARM-OK       TO FALSE
+                   READ ARQ-PARAMETROS
+                       AT END
+                           SET EOF-PARM-OK TO TRUE
+                   END-READ
+                   IF NOT EOF-PARM-OK
+                       MOVE REG-PARAMETROS TO WS-CAMINHO-CONTATOS
+                   END-IF
+                   CLOSE ARQ-PARAMETROS
+               END-IF
+           END-IF
+
+           IF WS-CAMINHO-CONTATOS EQUAL SPACES THEN
+               MOVE 'CONT.TXT'           TO WS-CAMINHO-CONTATOS
+           END-IF
+           .
+
+       P100-MENU.
+           DISPLAY ' '
+           DISPLAY '1 - CADASTRAR CONTATO'
+           DISPLAY '2 - LISTAR CONTATOS'
+           DISPLAY '3 - MANUTENCAO (CORRIGIR/EXCLUIR)'
+           DISPLAY '4 - CARGA EM LOTE'
+           DISPLAY '5 - EXPORTAR PARA CSV'
+           DISPLAY '9 - SAIR'
+           DISPLAY 'OPCAO: '
+           ACCEPT WS-OPCAO
+
+           EVALUATE TRUE
+               WHEN OPCAO-CADASTRAR
+                   PERFORM P300-CADASTRA    THRU P300-FIM
+               WHEN OPCAO-LISTAR
+                   PERFORM P400-LISTAR      THRU P400-FIM
+               WHEN OPCAO-MANUTENCAO
+                   PERFORM P500-MANUTENCAO  THRU P500-FIM
+               WHEN OPCAO-LOTE
+                   PERFORM P600-CARGA-LOTE  THRU P600-FIM
+               WHEN OPCAO-EXPORTAR
+                   PERFORM P700-EXPORTA-CSV THRU P700-FIM
+               WHEN OPCAO-SAIR
+                   SET EXIT-OK           TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE
+           .
+       P100-FIM.
+
+       P300-CADASTRA.
+           SET FS-OK                TO TRUE
+
+           DISPLAY 'PARA REGISTRAR CONTATO, INFORME: '
+           MOVE ZERO                TO WS-ID-CONTATO
+           MOVE SPACES               TO WS-NM-CONTATO
+           PERFORM P320-ACEITA-ID  WITH TEST AFTER
+               UNTIL WS-ID-CONTATO NOT EQUAL ZERO
+           PERFORM P330-ACEITA-NOME WITH TEST AFTER
+               UNTIL WS-NM-CONTATO NOT EQUAL SPACES
+
+           OPEN I-O CONTATOS
+
+           IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTATOS
+               CLOSE CONTATOS
+               OPEN I-O CONTATOS
+           END-IF
+
+           IF FS-OK  THEN
+            MOVE WS-ID-CONTATO            TO ID-CONTATO
+            PERFORM P310-VERIFICA-DUPLICIDADE
+
+            IF ID-DUPLICADO
+                DISPLAY 'JA EXISTE CONTATO CADASTRADO COM ESSE NUMERO'
+            ELSE
+                MOVE WS-NM-CONTATO        TO NM-CONTATO
+                WRITE REG-CONTATOS
+
+                IF FS-OK THEN
+                    DISPLAY 'CONTATO SALVO COM SUCESSO!'
+                    MOVE 'INCLUSAO'       TO WS-LOG-OPERACAO
+                    PERFORM P800-GRAVA-LOG
+                ELSE
+                    DISPLAY 'ERRO AO GRAVAR O CONTATO'
+                    DISPLAY 'FILE STATUS: ' WS-FS
+                END-IF
+            END-IF
+            ELSE
+            DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+            DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE CONTATOS
+           .
+       P300-FIM.
+
+      ******************************************************************
+      * P310-VERIFICA-DUPLICIDADE
+      * Verifica se ja existe registro gravado com o ID-CONTATO
+      * informado, sem afastar o cursor de um WRITE subsequente.
+      ******************************************************************
+       P310-VERIFICA-DUPLICIDADE.
+           SET ID-DUPLICADO             TO FALSE
+           READ CONTATOS KEY IS ID-CONTATO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET ID-DUPLICADO     TO TRUE
+           END-READ
+           .
+
+      ******************************************************************
+      * P320-ACEITA-ID
+      * Le WS-ID-CONTATO do terminal; zero nao e numero de
+      * identificacao valido.
+      ******************************************************************
+       P320-ACEITA-ID.
+           DISPLAY 'NUMERO PARA INDENTIFICACAO:'
+           ACCEPT WS-ID-CONTATO
+           IF WS-ID-CONTATO EQUAL ZERO
+               DISPLAY 'NUMERO INVALIDO, INFORME UM VALOR NAO ZERO'
+           END-IF
+           .
+
+      ******************************************************************
+      * P330-ACEITA-NOME
+      * Le WS-NM-CONTATO do terminal; o campo nao pode ficar em
+      * branco.
+      ******************************************************************
+       P330-ACEITA-NOME.
+           DISPLAY 'NOME DO CONTATO: '
+           ACCEPT WS-NM-CONTATO
+           IF WS-NM-CONTATO EQUAL SPACES
+               DISPLAY 'NOME INVALIDO, O CAMPO NAO PODE FICAR EM BRANCO'
+           END-IF
+           .
+
+      ******************************************************************
+      * P400-LISTAR
+      * Abre CONTATOS somente para leitura e exibe, em sequencia, o
+      * ID e o NOME de cada contato ja gravado no arquivo.
+      ******************************************************************
+       P400-LISTAR.
+           SET FS-OK                TO TRUE
+           OPEN INPUT CONTATOS
+
+           IF NOT FS-OK THEN
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               GO TO P400-FIM
+           END-IF
+
+           SET EOF-OK               TO FALSE
+           DISPLAY ' '
+           DISPLAY 'ID  NOME'
+           DISPLAY '--  --------------------------------'
+
+           PERFORM P410-LE-CONTATO
+           PERFORM P420-EXIBE-CONTATO UNTIL EOF-OK
+
+           CLOSE CONTATOS
+           .
+       P400-FIM.
+
+       P410-LE-CONTATO.
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK       TO TRUE
+           END-READ
+           .
+
+       P420-EXIBE-CONTATO.
+           DISPLAY ID-CONTATO SPACE SPACE NM-CONTATO
+           PERFORM P410-LE-CONTATO
+           .
+
+      ******************************************************************
+      * P500-MANUTENCAO
+      * Localiza um contato existente por ID-CONTATO e permite
+      * corrigir o NM-CONTATO (REWRITE) ou excluir o registro
+      * (DELETE), em vez de cadastrar um novo registro duplicado.
+      ******************************************************************
+       P500-MANUTENCAO.
+           SET FS-OK                TO TRUE
+           OPEN I-O CONTATOS
+
+           IF NOT FS-OK THEN
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               GO TO P500-FIM
+           END-IF
+
+           DISPLAY 'INFORME O NUMERO DO CONTATO: '
+           ACCEPT WS-ID-CONTATO
+           MOVE WS-ID-CONTATO            TO ID-CONTATO
+
+           READ CONTATOS KEY IS ID-CONTATO
+               INVALID KEY
+                   DISPLAY 'CONTATO NAO ENCONTRADO'
+                   CLOSE CONTATOS
+                   GO TO P500-FIM
+           END-READ
+
+           DISPLAY 'NOME ATUAL: ' NM-CONTATO
+           DISPLAY '1 - CORRIGIR NOME'
+           DISPLAY '2 - EXCLUIR CONTATO'
+           DISPLAY '9 - CANCELAR'
+           DISPLAY 'OPCAO: '
+           ACCEPT WS-OPCAO-MANUT
+
+           EVALUATE TRUE
+               WHEN MANUT-CORRIGIR
+                   MOVE SPACES           TO WS-NM-CONTATO
+                   PERFORM P330-ACEITA-NOME WITH TEST AFTER
+                       UNTIL WS-NM-CONTATO NOT EQUAL SPACES
+                   MOVE WS-NM-CONTATO    TO NM-CONTATO
+                   REWRITE REG-CONTATOS
+
+                   IF FS-OK THEN
+                       DISPLAY 'CONTATO ATUALIZADO COM SUCESSO!'
+                       MOVE 'ALTERACAO'  TO WS-LOG-OPERACAO
+                       PERFORM P800-GRAVA-LOG
+                   ELSE
+                       DISPLAY 'ERRO AO ATUALIZAR O CONTATO'
+                       DISPLAY 'FILE STATUS: ' WS-FS
+                   END-IF
+               WHEN MANUT-EXCLUIR
+                   DELETE CONTATOS RECORD
+
+                   IF FS-OK THEN
+                       DISPLAY 'CONTATO EXCLUIDO COM SUCESSO!'
+                       MOVE 'EXCLUSAO'   TO WS-LOG-OPERACAO
+                       PERFORM P800-GRAVA-LOG
+                   ELSE
+                       DISPLAY 'ERRO AO EXCLUIR O CONTATO'
+                       DISPLAY 'FILE STATUS: ' WS-FS
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'OPERACAO CANCELADA'
+           END-EVALUATE
+
+           CLOSE CONTATOS
+           .
+       P500-FIM.
+
+      ******************************************************************
+      * P600-CARGA-LOTE
+      * Le TRANSACOES-LOTE do inicio ao fim e grava em CONTATOS cada
+      * par ID/NOME que ainda nao existir, aplicando as mesmas
+      * regras de validacao e duplicidade do cadastro manual.
+      ******************************************************************
+       P600-CARGA-LOTE.
+           SET FS-LOTE-OK           TO TRUE
+           OPEN INPUT TRANSACOES-LOTE
+
+           IF NOT FS-LOTE-OK THEN
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE LOTE'
+               DISPLAY 'FILE STATUS: ' WS-FS-LOTE
+               GO TO P600-FIM
+           END-IF
+
+           SET FS-OK                TO TRUE
+           OPEN I-O CONTATOS
+
+           IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTATOS
+               CLOSE CONTATOS
+               OPEN I-O CONTATOS
+           END-IF
+
+           IF NOT FS-OK THEN
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               CLOSE TRANSACOES-LOTE
+               GO TO P600-FIM
+           END-IF
+
+           MOVE ZERO                TO WS-TOTAL-LOTE
+           MOVE ZERO                TO WS-TOTAL-LOTE-FALHAS
+           SET EOF-OK                TO FALSE
+           PERFORM P610-LE-LOTE
+           PERFORM P620-PROCESSA-LOTE UNTIL EOF-OK
+
+           CLOSE TRANSACOES-LOTE
+           CLOSE CONTATOS
+           DISPLAY 'CONTATOS CARREGADOS: ' WS-TOTAL-LOTE
+           DISPLAY 'CONTATOS COM ERRO DE GRAVACAO: '
+                    WS-TOTAL-LOTE-FALHAS
+           .
+       P600-FIM.
+
+       P610-LE-LOTE.
+           READ TRANSACOES-LOTE
+               AT END
+                   SET EOF-OK       TO TRUE
+           END-READ
+           .
+
+       P620-PROCESSA-LOTE.
+           MOVE ID-LOTE                     TO ID-CONTATO
+           PERFORM P310-VERIFICA-DUPLICIDADE
+
+           IF ID-LOTE EQUAL ZERO OR NM-LOTE EQUAL SPACES
+               DISPLAY 'REGISTRO INVALIDO IGNORADO: ' ID-LOTE
+           ELSE
+               IF ID-DUPLICADO
+                   DISPLAY 'CONTATO JA EXISTE, IGNORADO: ' ID-LOTE
+               ELSE
+                   MOVE NM-LOTE          TO NM-CONTATO
+                   WRITE REG-CONTATOS
+
+                   IF FS-OK THEN
+                       ADD 1             TO WS-TOTAL-LOTE
+                       MOVE 'INCLUSAO'   TO WS-LOG-OPERACAO
+                       PERFORM P800-GRAVA-LOG
+                   ELSE
+                       ADD 1             TO WS-TOTAL-LOTE-FALHAS
+                       DISPLAY 'ERRO AO GRAVAR O CONTATO: ' ID-LOTE
+                       DISPLAY 'FILE STATUS: ' WS-FS
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM P610-LE-LOTE
+           .
+
+      ******************************************************************
+      * P700-EXPORTA-CSV
+      * Le CONTATOS do inicio ao fim e grava ARQ-EXPORT-CSV com uma
+      * linha "ID,NOME" por contato.
+      ******************************************************************
+       P700-EXPORTA-CSV.
+           SET FS-OK                TO TRUE
+           OPEN INPUT CONTATOS
+
+           IF NOT FS-OK THEN
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               GO TO P700-FIM
+           END-IF
+
+           SET FS-CSV-OK             TO TRUE
+           OPEN OUTPUT ARQ-EXPORT-CSV
+
+           IF NOT FS-CSV-OK THEN
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO CSV'
+               DISPLAY 'FILE STATUS: ' WS-FS-CSV
+               CLOSE CONTATOS
+               GO TO P700-FIM
+           END-IF
+
+           SET EOF-OK                TO FALSE
+           SET ERRO-CSV              TO FALSE
+           PERFORM P410-LE-CONTATO
+           PERFORM P710-GRAVA-CSV UNTIL EOF-OK
+
+           CLOSE CONTATOS
+           CLOSE ARQ-EXPORT-CSV
+
+           IF ERRO-CSV
+               DISPLAY 'EXPORTACAO PARA CSV CONCLUIDA COM ERROS!'
+           ELSE
+               DISPLAY 'EXPORTACAO PARA CSV CONCLUIDA!'
+           END-IF
+           .
+       P700-FIM.
+
+       P710-GRAVA-CSV.
+           MOVE SPACES           TO REG-CSV
+           STRING ID-CONTATO    DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  NM-CONTATO    DELIMITED BY SIZE
+                  INTO REG-CSV
+           END-STRING
+           WRITE REG-CSV
+
+           IF NOT FS-CSV-OK THEN
+               SET ERRO-CSV          TO TRUE
+               DISPLAY 'ERRO AO GRAVAR O ARQUIVO CSV'
+               DISPLAY 'FILE STATUS: ' WS-FS-CSV
+           END-IF
+
+           PERFORM P410-LE-CONTATO
+           .
+
+      ******************************************************************
+      * P800-GRAVA-LOG
+      * Acrescenta uma linha em LOG-TRANSACOES com o tipo de
+      * operacao, o ID-CONTATO afetado e a data/hora da operacao.
+      ******************************************************************
+       P800-GRAVA-LOG.
+           OPEN EXTEND LOG-TRANSACOES
+
+           IF WS-FS-LOG EQUAL 35 THEN
+               OPEN OUTPUT LOG-TRANSACOES
+               CLOSE LOG-TRANSACOES
+               OPEN EXTEND LOG-TRANSACOES
+           END-IF
+
+           IF FS-LOG-OK THEN
+               MOVE SPACES               TO REG-LOG
+               MOVE WS-LOG-OPERACAO      TO LOG-OPERACAO
+               MOVE ID-CONTATO           TO LOG-ID-CONTATO
+               ACCEPT LOG-DATA           FROM DATE YYYYMMDD
+               ACCEPT LOG-HORA           FROM TIME
+               WRITE REG-LOG
+               IF NOT FS-LOG-OK THEN
+                   DISPLAY 'ERRO AO GRAVAR O ARQUIVO DE LOG'
+                   DISPLAY 'FILE STATUS: ' WS-FS-LOG
+               END-IF
+               CLOSE LOG-TRANSACOES
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE LOG'
+               DISPLAY 'FILE STATUS: ' WS-FS-LOG
+           END-IF
+           .
+
+       P900-FIM.
+
+            STOP RUN.
+       END PROGRAM CADCONTT.
