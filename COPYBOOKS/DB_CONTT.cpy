@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook:DB_CONTT
+      * Purpose:layout do registro de contatos (arquivo CONTATOS)
+      * Modification history:
+      *   23/10/2022 ROD  Criacao do layout original (ID + NOME)
+      ******************************************************************
+       01  REG-CONTATOS.
+           05  ID-CONTATO                     PIC 9(02).
+           05  NM-CONTATO                     PIC X(30).
