@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook:DB_LOTE
+      * Purpose:layout do registro de transacao de carga em lote
+      *          (arquivo de entrada para o modo de carga em lote de
+      *          CADCONTT). Mesma disposicao de campos de DB_CONTT.
+      * Modification history:
+      *   09/08/2026 ROD  Criacao do layout.
+      ******************************************************************
+       01  REG-LOTE.
+           05  ID-LOTE                        PIC 9(02).
+           05  NM-LOTE                        PIC X(30).
